@@ -3,23 +3,186 @@
       * Purpose: Implementation of the loop strategy for the 100
       *          prisoners problem (~31% win ratio).
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   - NUMBER-OF-TESTS/NUMBER-OF-PRISONERS are now read from a
+      *     SYSIN parameter card at start-up so a run can be resized
+      *     without a recompile. The compiled-in VALUE clauses below
+      *     are kept as the fallback when SYSIN is empty or missing.
+      *   - Added a random-guess strategy pass alongside the loop
+      *     strategy so both win rates are produced from one run.
+      *   - Final tallies are now also written to a RESULTS dataset as
+      *     a fixed-length record, in addition to the DISPLAY summary.
+      *   - The outer simulation loop now checkpoints its running
+      *     totals every CHECKPOINT-INTERVAL iterations to a CHKPOINT
+      *     dataset and resumes from it on the next run, so a long
+      *     run that abends does not have to restart from SIM-I zero.
+      *   - The loop strategy now tracks the box-chain length (the
+      *     number of boxes a prisoner opens before finding their own
+      *     number) and rolls it up into a min/max/average
+      *     distribution across every successful prisoner.
+      *   - The per-prisoner box-opening limit is now a parameter
+      *     (BOX-OPEN-LIMIT, K) instead of a hardcoded half of
+      *     NUMBER-OF-PRISONERS, and a sweep mode can rerun the whole
+      *     simulation across a range of K values in one job step.
+      *   - Added a permutation-integrity check on the boxes after
+      *     each shuffle; the run aborts with a non-zero return code
+      *     if the shuffle did not produce a 1..NUMBER-OF-PRISONERS
+      *     permutation.
+      *   - Each run's summary is now also appended to a HISTORY
+      *     dataset (date, test/prisoner counts, wins, losses,
+      *     win-percent) so the win-percent trend can be tracked
+      *     across many runs, alongside the per-run RESULTS record.
+      *   - A single run now sets RETURN-CODE based on whether
+      *     WIN-PERCENT falls within the configured EXPECTED-LOW-
+      *     PERCENT/EXPECTED-HIGH-PERCENT tolerance band, so a
+      *     scheduled JCL run can alert on an out-of-band result.
+      *     See the accompanying 100Prisoners.jcl job stream.
+      *   - The box shuffle's FUNCTION RANDOM seed can now be supplied
+      *     on the SYSIN card (and is recorded on the RESULTS dataset
+      *     and DISPLAY output either way) so a given run's exact
+      *     shuffle sequence can be reproduced later.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 100-PRISONERS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SYSIN-STATUS.
+
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULTS-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO "HISTORY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *    runtime parameter card - see READ-PARAMETER-CARD
+           FD SYSIN-FILE
+               RECORD CONTAINS 45 CHARACTERS.
+           01 SYSIN-RECORD.
+               05 SYSIN-NUMBER-OF-TESTS PIC 9(7).
+               05 SYSIN-NUMBER-OF-PRISONERS PIC 9(3).
+               05 SYSIN-CHECKPOINT-INTERVAL PIC 9(6).
+               05 SYSIN-BOX-OPEN-LIMIT PIC 9(3).
+               05 SYSIN-SWEEP-MODE-FLAG PIC X(01).
+               05 SYSIN-SWEEP-LOW PIC 9(3).
+               05 SYSIN-SWEEP-HIGH PIC 9(3).
+               05 SYSIN-EXPECTED-LOW PIC 999V99.
+               05 SYSIN-EXPECTED-HIGH PIC 999V99.
+               05 SYSIN-RANDOM-SEED PIC 9(9).
+
+      *    audit-trail record for each run - see WRITE-RESULTS-RECORD
+           FD RESULTS-FILE
+               RECORD CONTAINS 55 CHARACTERS.
+           01 RESULTS-RECORD.
+               05 RESULTS-NUMBER-OF-TESTS PIC 9(7).
+               05 RESULTS-NUMBER-OF-PRISONERS PIC 9(3).
+               05 RESULTS-BOX-OPEN-LIMIT PIC 9(3).
+               05 RESULTS-TOTAL-WINS PIC 9(7).
+               05 RESULTS-TOTAL-LOSSES PIC 9(7).
+               05 RESULTS-WIN-PERCENT PIC 999V99.
+               05 RESULTS-RUN-DATE PIC 9(6).
+               05 RESULTS-RUN-TIME PIC 9(8).
+               05 RESULTS-RANDOM-SEED PIC 9(9).
+
+      *    restart checkpoint for the outer SIM-I loop - see
+      *    READ-CHECKPOINT and WRITE-CHECKPOINT-RECORD. carries the
+      *    parameters that were in force when it was written so a
+      *    resumed run can be checked against its own current ones
+      *    before the running totals are trusted.
+           FD CHECKPOINT-FILE
+               RECORD CONTAINS 73 CHARACTERS.
+           01 CHECKPOINT-RECORD.
+               05 CHKPT-SIM-I PIC 9(7).
+               05 CHKPT-TOTAL-WINS PIC 9(7).
+               05 CHKPT-TOTAL-LOSSES PIC 9(7).
+               05 CHKPT-TOTAL-WINS-RANDOM PIC 9(7).
+               05 CHKPT-TOTAL-LOSSES-RANDOM PIC 9(7).
+               05 CHKPT-MIN-CHAIN-LENGTH PIC 9(3).
+               05 CHKPT-MAX-CHAIN-LENGTH PIC 9(3).
+               05 CHKPT-SUM-CHAIN-LENGTH PIC 9(10).
+               05 CHKPT-SUCCESS-COUNT PIC 9(9).
+               05 CHKPT-NUMBER-OF-TESTS PIC 9(7).
+               05 CHKPT-NUMBER-OF-PRISONERS PIC 9(3).
+               05 CHKPT-BOX-OPEN-LIMIT PIC 9(3).
+
+      *    cumulative win-percent trend file - see WRITE-HISTORY-RECORD
+           FD HISTORY-FILE
+               RECORD CONTAINS 38 CHARACTERS.
+           01 HISTORY-RECORD.
+               05 HISTORY-RUN-DATE PIC 9(6).
+               05 HISTORY-NUMBER-OF-TESTS PIC 9(7).
+               05 HISTORY-NUMBER-OF-PRISONERS PIC 9(3).
+               05 HISTORY-BOX-OPEN-LIMIT PIC 9(3).
+               05 HISTORY-TOTAL-WINS PIC 9(7).
+               05 HISTORY-TOTAL-LOSSES PIC 9(7).
+               05 HISTORY-WIN-PERCENT PIC 999V99.
+
        WORKING-STORAGE SECTION.
-      *    the number of times to run the simulation
-           01 NUMBER-OF-TESTS PIC 9(5) VALUE 10000.
+      *    the number of times to run the simulation - 9(7) so a
+      *    million-plus-trial run (req 003's whole reason to exist)
+      *    can actually be configured from the SYSIN card
+           01 NUMBER-OF-TESTS PIC 9(7) VALUE 10000.
       *    should be an even number for this problem
            01 NUMBER-OF-PRISONERS PIC 9(3) VALUE 100.
 
-      *    vars to keep track of our simulation wins and losses
-           01 TOTAL-WINS PIC 9(5) VALUE 0.
-           01 TOTAL-LOSSES PIC 9(5) VALUE 0.
+      *    parameter card handling
+           01 SYSIN-STATUS PIC X(02).
+
+      *    results dataset handling
+           01 RESULTS-STATUS PIC X(02).
+
+      *    history (trend) dataset handling
+           01 HISTORY-STATUS PIC X(02).
+
+      *    checkpoint/restart handling
+           01 CHECKPOINT-STATUS PIC X(02).
+           01 CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+           01 CHECKPOINT-SIM-I PIC 9(7) VALUE 0.
+           01 CHECKPOINT-DIVIDEND PIC 9(7).
+           01 CHECKPOINT-QUOTIENT PIC 9(7).
+           01 CHECKPOINT-REMAINDER PIC 9(6).
+
+      *    box-opening limit (K) and sweep-mode handling
+           01 BOX-OPEN-LIMIT PIC 9(3) VALUE 0.
+           01 SWEEP-MODE-FLAG PIC X(01) VALUE "N".
+           01 SWEEP-LOW PIC 9(3) VALUE 0.
+           01 SWEEP-HIGH PIC 9(3) VALUE 0.
+           01 SWEEP-K PIC 9(3).
+
+      *    expected win-percent tolerance band, for the return-code
+      *    check that a scheduled JCL run can act on
+           01 EXPECTED-LOW-PERCENT PIC 999V99 VALUE 28.00.
+           01 EXPECTED-HIGH-PERCENT PIC 999V99 VALUE 34.00.
+
+      *    reproducible-shuffle random seed handling
+           01 RANDOM-SEED PIC 9(9) VALUE 0.
+           01 SEED-PRIMER PIC 999V99.
+
+      *    vars to keep track of our simulation wins and losses - loop
+      *    strategy
+           01 TOTAL-WINS PIC 9(7) VALUE 0.
+           01 TOTAL-LOSSES PIC 9(7) VALUE 0.
            01 WIN-PERCENT PIC 999V99.
 
-           01 SIM-I PIC 9(5).
+      *    vars to keep track of our simulation wins and losses -
+      *    random-guess strategy
+           01 TOTAL-WINS-RANDOM PIC 9(7) VALUE 0.
+           01 TOTAL-LOSSES-RANDOM PIC 9(7) VALUE 0.
+           01 WIN-PERCENT-RANDOM PIC 999V99.
+
+           01 SIM-I PIC 9(7).
            01 I PIC 9(3).
            01 J PIC 9(3).
 
@@ -27,18 +190,69 @@
            01 RANDOM-INDEX PIC 9(3).
            01 TEMP-VALUE PIC 9(3).
 
+      *    sized to 999 to cover every value NUMBER-OF-PRISONERS
+      *    (PIC 9(3)) can be overridden to from the SYSIN card
            01 BOXES.
-               05 BOX OCCURS 100 TIMES.
+               05 BOX OCCURS 999 TIMES.
                    10 BOX-VALUE PIC 9(3).
 
            01 DID-PRISONERS-LOSE PIC 1(1) VALUE 0.
            01 HAS-PRISONER-FOUND-NUMBER PIC 1(1) VALUE 0.
            01 BOX-TO-OPEN PIC 9(3).
 
+      *    random-guess strategy working fields
+           01 DID-PRISONERS-LOSE-RANDOM PIC 1(1) VALUE 0.
+           01 HAS-PRISONER-FOUND-NUMBER-RANDOM PIC 1(1) VALUE 0.
+           01 RANDOM-BOX-TO-OPEN PIC 9(3).
+
+      *    box-chain-length distribution - loop strategy only
+           01 CHAIN-LENGTH PIC 9(3).
+           01 MIN-CHAIN-LENGTH PIC 9(3) VALUE 0.
+           01 MAX-CHAIN-LENGTH PIC 9(3) VALUE 0.
+           01 SUM-CHAIN-LENGTH PIC 9(10) VALUE 0.
+           01 SUCCESS-COUNT PIC 9(9) VALUE 0.
+           01 AVERAGE-CHAIN-LENGTH PIC 999V99 VALUE 0.
+
+      *    permutation-integrity check on the shuffled boxes - sized
+      *    to match BOX OCCURS above for the same reason
+           01 PERMUTATION-TALLY.
+               05 PERMUTATION-COUNT OCCURS 999 TIMES PIC 9(3) VALUE 0.
+           01 VALID-PERMUTATION-SWITCH PIC 1(1) VALUE 1.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *    run each simulation
-           PERFORM VARYING SIM-I FROM 0 BY 1
+      *    pick up the trial/prisoner counts from the SYSIN parameter
+      *    card, if one was supplied, before anything else runs
+           PERFORM READ-PARAMETER-CARD
+
+           IF SWEEP-MODE-FLAG = "Y"
+               PERFORM SWEEP-SIMULATIONS
+           ELSE
+      *        resume a prior run's running totals, when a checkpoint
+      *        from an earlier abend is on file
+               PERFORM READ-CHECKPOINT
+
+               PERFORM RUN-SIMULATION-FOR-K
+
+      *        the run finished cleanly - clear the checkpoint so the
+      *        next run starts fresh rather than resuming a completed
+      *        run
+               PERFORM CLEAR-CHECKPOINT
+
+               PERFORM DISPLAY-SIMULATION-RESULTS
+
+               PERFORM WRITE-RESULTS-RECORD
+               PERFORM WRITE-HISTORY-RECORD
+
+               PERFORM CHECK-WIN-PERCENT-THRESHOLD
+           END-IF.
+
+           STOP RUN.
+
+      *    runs the full NUMBER-OF-TESTS simulation, for both
+      *    strategies, using the current BOX-OPEN-LIMIT (K)
+       RUN-SIMULATION-FOR-K.
+           PERFORM VARYING SIM-I FROM CHECKPOINT-SIM-I BY 1
            UNTIL SIM-I >= NUMBER-OF-TESTS
       *        create the boxes
                PERFORM VARYING I FROM 1 BY 1
@@ -60,6 +274,10 @@
                    MOVE TEMP-VALUE TO BOX-VALUE(RANDOM-INDEX)
                END-PERFORM
 
+      *        confirm the shuffle actually produced a valid
+      *        permutation before the prisoners start opening boxes
+               PERFORM VALIDATE-BOX-PERMUTATION
+
       *        have the prisoners lost yet?
                MOVE 0 TO DID-PRISONERS-LOSE
 
@@ -73,14 +291,16 @@
       *            their prisoner #
                    MOVE I TO BOX-TO-OPEN
 
-      *            prisoner gets to open half of the boxes looking for
-      *            their own number
+      *            prisoner gets to open up to BOX-OPEN-LIMIT boxes
+      *            looking for their own number
                    PERFORM VARYING J FROM 1 BY 1
-                   UNTIL J > (NUMBER-OF-PRISONERS / 2)
+                   UNTIL J > BOX-OPEN-LIMIT
       *                if the box they opened has their prisoner number,
       *                    success! onto the next prisoner
                        IF BOX-VALUE(BOX-TO-OPEN) = I
                            MOVE 1 TO HAS-PRISONER-FOUND-NUMBER
+                           MOVE J TO CHAIN-LENGTH
+                           PERFORM UPDATE-CHAIN-LENGTH-STATISTICS
 
                            EXIT PERFORM
                        END-IF
@@ -103,12 +323,436 @@
                ELSE
                    ADD 1 TO TOTAL-WINS
                END-IF
-           END-PERFORM
 
+      *        have the prisoners lost yet under blind random
+      *        guessing?
+               MOVE 0 TO DID-PRISONERS-LOSE-RANDOM
+
+      *        each prisoner takes their chance opening random boxes,
+      *        for comparison against the loop strategy above
+               PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > NUMBER-OF-PRISONERS
+      *            prisoner has not found their number yet
+                   MOVE 0 TO HAS-PRISONER-FOUND-NUMBER-RANDOM
+
+      *            prisoner gets to open up to BOX-OPEN-LIMIT boxes,
+      *            each one picked at random rather than chased from
+      *            the last
+                   PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > BOX-OPEN-LIMIT
+                       COMPUTE RANDOM-NUMBER = FUNCTION RANDOM
+                       MULTIPLY NUMBER-OF-PRISONERS BY RANDOM-NUMBER
+                       ADD 1 TO RANDOM-NUMBER
+
+                       MOVE RANDOM-NUMBER TO RANDOM-BOX-TO-OPEN
+
+      *                if the box they opened has their prisoner
+      *                    number, success! onto the next prisoner
+                       IF BOX-VALUE(RANDOM-BOX-TO-OPEN) = I
+                           MOVE 1 TO HAS-PRISONER-FOUND-NUMBER-RANDOM
+
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+
+      *            if prisoner didn't find their number, everybody
+      *            loses
+                   IF HAS-PRISONER-FOUND-NUMBER-RANDOM = 0
+                       MOVE 1 TO DID-PRISONERS-LOSE-RANDOM
+
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+
+               IF DID-PRISONERS-LOSE-RANDOM = 1
+                   ADD 1 TO TOTAL-LOSSES-RANDOM
+               ELSE
+                   ADD 1 TO TOTAL-WINS-RANDOM
+               END-IF
+
+      *        checkpoint our progress every CHECKPOINT-INTERVAL
+      *        simulations so an abend doesn't cost the whole run
+               COMPUTE CHECKPOINT-DIVIDEND = SIM-I + 1
+
+               DIVIDE CHECKPOINT-DIVIDEND BY CHECKPOINT-INTERVAL
+                   GIVING CHECKPOINT-QUOTIENT
+                   REMAINDER CHECKPOINT-REMAINDER
+
+      *        a sweep run reruns the full NUMBER-OF-TESTS for every K
+      *        in the range and always starts each K from SIM-I zero
+      *        (RESET-SIMULATION-TOTALS), so a mid-sweep abend is
+      *        recovered by rerunning the sweep, not by resuming one
+      *        K's checkpoint - skip the write rather than pay for
+      *        checkpoints nothing will ever read
+               IF CHECKPOINT-INTERVAL > 0 AND CHECKPOINT-REMAINDER = 0
+                   AND SWEEP-MODE-FLAG NOT = "Y"
+                   PERFORM WRITE-CHECKPOINT-RECORD
+               END-IF
+           END-PERFORM.
+
+      *    computes the win-percent figures and the average box-chain
+      *    length for the simulation that was just run, then displays
+      *    the full summary
+       DISPLAY-SIMULATION-RESULTS.
+           PERFORM COMPUTE-WIN-PERCENTAGES
+
+           DISPLAY "Loop strategy Wins/Losses: " TOTAL-WINS "/"
+               TOTAL-LOSSES " (" WIN-PERCENT "% wins)".
+           DISPLAY "Random-guess strategy Wins/Losses: "
+               TOTAL-WINS-RANDOM "/" TOTAL-LOSSES-RANDOM " ("
+               WIN-PERCENT-RANDOM "% wins)".
+           DISPLAY "Box-chain length (loop strategy) Min/Max/Avg: "
+               MIN-CHAIN-LENGTH "/" MAX-CHAIN-LENGTH "/"
+               AVERAGE-CHAIN-LENGTH.
+           DISPLAY "Random seed used for this run: " RANDOM-SEED.
+
+      *    computes WIN-PERCENT, WIN-PERCENT-RANDOM and
+      *    AVERAGE-CHAIN-LENGTH from the current running totals
+       COMPUTE-WIN-PERCENTAGES.
            COMPUTE WIN-PERCENT = (TOTAL-WINS / NUMBER-OF-TESTS) * 100
+           COMPUTE WIN-PERCENT-RANDOM =
+               (TOTAL-WINS-RANDOM / NUMBER-OF-TESTS) * 100
 
-           DISPLAY "Wins/Losses: " TOTAL-WINS "/" TOTAL-LOSSES " ("
-               WIN-PERCENT "% wins)".
+           IF SUCCESS-COUNT > 0
+               COMPUTE AVERAGE-CHAIN-LENGTH ROUNDED =
+                   SUM-CHAIN-LENGTH / SUCCESS-COUNT
+           END-IF.
+
+      *    reruns the full NUMBER-OF-TESTS simulation once for every K
+      *    from SWEEP-LOW to SWEEP-HIGH, reporting the win-percent at
+      *    each box-opening limit so sensitivity to K can be judged
+       SWEEP-SIMULATIONS.
+           PERFORM VALIDATE-SWEEP-RANGE
+
+           PERFORM VARYING SWEEP-K FROM SWEEP-LOW BY 1
+           UNTIL SWEEP-K > SWEEP-HIGH
+               MOVE SWEEP-K TO BOX-OPEN-LIMIT
+               PERFORM RESET-SIMULATION-TOTALS
+               PERFORM RUN-SIMULATION-FOR-K
+               PERFORM COMPUTE-WIN-PERCENTAGES
+
+               DISPLAY "K=" BOX-OPEN-LIMIT
+                   " Loop Win%=" WIN-PERCENT
+                   " Random Win%=" WIN-PERCENT-RANDOM
+                   " Avg-Chain=" AVERAGE-CHAIN-LENGTH
+
+      *        persist this K's summary the same as a single-run job
+      *        does, so a sweep's results survive past the job's
+      *        sysout and feed the same HISTORY trend file
+               PERFORM WRITE-RESULTS-RECORD
+               PERFORM WRITE-HISTORY-RECORD
+           END-PERFORM.
+
+      *    a sweep run's checkpoints only ever mark progress through
+      *    the K just finished - clear the last one on disk so a later,
+      *    unrelated single-K run never mistakes it for its own
+           PERFORM CLEAR-CHECKPOINT.
+
+      *    confirms SWEEP-LOW/SWEEP-HIGH were actually supplied and
+      *    describe a non-empty range before SWEEP-SIMULATIONS runs
+      *    with them. a sweep left at its 0/0 default, or with the
+      *    range backwards, would otherwise run either one degenerate
+      *    K=000 iteration or none at all, and still report RC=0 as
+      *    if the sweep had done something.
+       VALIDATE-SWEEP-RANGE.
+           IF SWEEP-LOW = 0 OR SWEEP-HIGH < SWEEP-LOW
+               DISPLAY "ABEND: SWEEP-MODE-FLAG IS Y BUT SWEEP-LOW="
+                   SWEEP-LOW " / SWEEP-HIGH=" SWEEP-HIGH
+                   " IS NOT A VALID, NON-EMPTY RANGE"
+               MOVE 16 TO RETURN-CODE
+
+               STOP RUN
+           END-IF.
+
+      *    walks the shuffled BOXES table and confirms every value
+      *    1..NUMBER-OF-PRISONERS appears exactly once. a shuffle that
+      *    fails this check aborts the run with a non-zero return
+      *    code rather than silently corrupting the win/loss stats.
+       VALIDATE-BOX-PERMUTATION.
+           MOVE 1 TO VALID-PERMUTATION-SWITCH
+
+           PERFORM VARYING I FROM 1 BY 1
+           UNTIL I > NUMBER-OF-PRISONERS
+               MOVE 0 TO PERMUTATION-COUNT(I)
+           END-PERFORM
+
+           PERFORM VARYING I FROM 1 BY 1
+           UNTIL I > NUMBER-OF-PRISONERS
+               ADD 1 TO PERMUTATION-COUNT(BOX-VALUE(I))
+           END-PERFORM
+
+           PERFORM VARYING I FROM 1 BY 1
+           UNTIL I > NUMBER-OF-PRISONERS
+               IF PERMUTATION-COUNT(I) NOT = 1
+                   MOVE 0 TO VALID-PERMUTATION-SWITCH
+
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF VALID-PERMUTATION-SWITCH = 0
+               DISPLAY "ABEND: box shuffle at simulation " SIM-I
+                   " is not a valid 1.." NUMBER-OF-PRISONERS
+                   " permutation"
+               MOVE 16 TO RETURN-CODE
+
+               STOP RUN
+           END-IF.
+
+      *    sets RETURN-CODE based on whether WIN-PERCENT landed within
+      *    the EXPECTED-LOW-PERCENT/EXPECTED-HIGH-PERCENT tolerance
+      *    band, so a scheduled job can alert on RC=4 without anyone
+      *    having to eyeball the DISPLAY output
+       CHECK-WIN-PERCENT-THRESHOLD.
+           IF WIN-PERCENT < EXPECTED-LOW-PERCENT
+               OR WIN-PERCENT > EXPECTED-HIGH-PERCENT
+               DISPLAY "WARNING: WIN-PERCENT " WIN-PERCENT
+                   " IS OUTSIDE THE EXPECTED " EXPECTED-LOW-PERCENT
+                   "-" EXPECTED-HIGH-PERCENT " BAND"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *    zeroes out the running totals between sweep iterations so
+      *    one K's results don't bleed into the next
+       RESET-SIMULATION-TOTALS.
+           MOVE 0 TO CHECKPOINT-SIM-I
+           MOVE 0 TO TOTAL-WINS
+           MOVE 0 TO TOTAL-LOSSES
+           MOVE 0 TO TOTAL-WINS-RANDOM
+           MOVE 0 TO TOTAL-LOSSES-RANDOM
+           MOVE 0 TO MIN-CHAIN-LENGTH
+           MOVE 0 TO MAX-CHAIN-LENGTH
+           MOVE 0 TO SUM-CHAIN-LENGTH
+           MOVE 0 TO SUCCESS-COUNT.
+
+      *    reads the SYSIN parameter card, when present, and overrides
+      *    the compiled-in NUMBER-OF-TESTS/NUMBER-OF-PRISONERS values.
+      *    a missing or empty SYSIN card leaves the defaults in place.
+       READ-PARAMETER-CARD.
+           OPEN INPUT SYSIN-FILE
+
+           IF SYSIN-STATUS = "00"
+               READ SYSIN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF SYSIN-NUMBER-OF-TESTS > 0
+                           MOVE SYSIN-NUMBER-OF-TESTS TO NUMBER-OF-TESTS
+                       END-IF
+                       IF SYSIN-NUMBER-OF-PRISONERS > 0
+                           MOVE SYSIN-NUMBER-OF-PRISONERS
+                               TO NUMBER-OF-PRISONERS
+                       END-IF
+                       IF SYSIN-CHECKPOINT-INTERVAL > 0
+                           MOVE SYSIN-CHECKPOINT-INTERVAL
+                               TO CHECKPOINT-INTERVAL
+                       END-IF
+                       IF SYSIN-BOX-OPEN-LIMIT > 0
+                           MOVE SYSIN-BOX-OPEN-LIMIT TO BOX-OPEN-LIMIT
+                       END-IF
+                       IF SYSIN-SWEEP-MODE-FLAG = "Y"
+                           MOVE "Y" TO SWEEP-MODE-FLAG
+                       END-IF
+                       IF SYSIN-SWEEP-LOW > 0
+                           MOVE SYSIN-SWEEP-LOW TO SWEEP-LOW
+                       END-IF
+                       IF SYSIN-SWEEP-HIGH > 0
+                           MOVE SYSIN-SWEEP-HIGH TO SWEEP-HIGH
+                       END-IF
+                       IF SYSIN-EXPECTED-LOW > 0
+                           MOVE SYSIN-EXPECTED-LOW
+                               TO EXPECTED-LOW-PERCENT
+                       END-IF
+                       IF SYSIN-EXPECTED-HIGH > 0
+                           MOVE SYSIN-EXPECTED-HIGH
+                               TO EXPECTED-HIGH-PERCENT
+                       END-IF
+                       IF SYSIN-RANDOM-SEED > 0
+                           MOVE SYSIN-RANDOM-SEED TO RANDOM-SEED
+                       END-IF
+               END-READ
+
+               CLOSE SYSIN-FILE
+           END-IF
+
+      *    when no box-opening limit was supplied, default it to the
+      *    classic half-the-boxes allowance
+           IF BOX-OPEN-LIMIT = 0
+               COMPUTE BOX-OPEN-LIMIT = NUMBER-OF-PRISONERS / 2
+           END-IF
+
+      *    when no seed was supplied, derive one from the time of day
+      *    so this run's shuffle sequence can still be reproduced
+      *    later by feeding the logged seed back in on SYSIN. this
+      *    reproducibility only holds for a from-scratch run with no
+      *    CHKPOINT dataset on file - see the note in READ-CHECKPOINT
+      *    for why a resumed run can't honor it the same way
+           IF RANDOM-SEED = 0
+               ACCEPT RANDOM-SEED FROM TIME
+           END-IF
+
+      *    plant the seed before the first shuffle - FUNCTION RANDOM
+      *    only honors a seed argument on its first call in the run
+           COMPUTE SEED-PRIMER = FUNCTION RANDOM(RANDOM-SEED).
+
+      *    reads the CHKPOINT dataset left by a prior, incomplete run
+      *    and restores CHECKPOINT-SIM-I and the running totals from
+      *    it. a missing or empty checkpoint leaves SIM-I at zero and
+      *    the totals at their initial values, i.e. a fresh run. a
+      *    checkpoint taken under a different NUMBER-OF-TESTS,
+      *    NUMBER-OF-PRISONERS or BOX-OPEN-LIMIT belongs to a run this
+      *    one can't continue, so it is ignored rather than blended in.
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CHKPT-NUMBER-OF-TESTS = NUMBER-OF-TESTS
+                           AND CHKPT-NUMBER-OF-PRISONERS
+                               = NUMBER-OF-PRISONERS
+                           AND CHKPT-BOX-OPEN-LIMIT = BOX-OPEN-LIMIT
+                           MOVE CHKPT-SIM-I TO CHECKPOINT-SIM-I
+                           MOVE CHKPT-TOTAL-WINS TO TOTAL-WINS
+                           MOVE CHKPT-TOTAL-LOSSES TO TOTAL-LOSSES
+                           MOVE CHKPT-TOTAL-WINS-RANDOM
+                               TO TOTAL-WINS-RANDOM
+                           MOVE CHKPT-TOTAL-LOSSES-RANDOM
+                               TO TOTAL-LOSSES-RANDOM
+                           MOVE CHKPT-MIN-CHAIN-LENGTH
+                               TO MIN-CHAIN-LENGTH
+                           MOVE CHKPT-MAX-CHAIN-LENGTH
+                               TO MAX-CHAIN-LENGTH
+                           MOVE CHKPT-SUM-CHAIN-LENGTH
+                               TO SUM-CHAIN-LENGTH
+                           MOVE CHKPT-SUCCESS-COUNT TO SUCCESS-COUNT
+
+      *                    reseeding happens fresh on every invocation
+      *                    (FUNCTION RANDOM only honors a seed on its
+      *                    first call in a run), so resuming partway
+      *                    through replays neither the completed
+      *                    trials nor the remaining ones exactly as
+      *                    the interrupted run would have - the logged
+      *                    seed only reproduces a from-scratch run
+      *                    with no CHKPOINT on file
+                           IF CHECKPOINT-SIM-I > 0
+                               DISPLAY "NOTE: RESUMING AT SIMULATION "
+                                   CHECKPOINT-SIM-I " - RANDOM-SEED "
+                                   RANDOM-SEED " WILL NOT REPRODUCE "
+                                   "THE INTERRUPTED RUN'S SHUFFLES "
+                                   "FOR AN AUDIT REPLAY"
+                           END-IF
+                       ELSE
+                           DISPLAY "WARNING: CHKPOINT ON FILE WAS "
+                               "TAKEN UNDER DIFFERENT "
+                               "NUMBER-OF-TESTS/NUMBER-OF-PRISONERS/"
+                               "BOX-OPEN-LIMIT VALUES - IGNORING IT "
+                               "AND STARTING THIS RUN FROM SCRATCH"
+                       END-IF
+               END-READ
+
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *    writes the current SIM-I and running totals to the
+      *    CHKPOINT dataset, overwriting whatever checkpoint was
+      *    there before
+       WRITE-CHECKPOINT-RECORD.
+      *    SIM-I is the index just completed, so the checkpoint saves
+      *    the next index to resume from
+           COMPUTE CHKPT-SIM-I = SIM-I + 1
+           MOVE TOTAL-WINS TO CHKPT-TOTAL-WINS
+           MOVE TOTAL-LOSSES TO CHKPT-TOTAL-LOSSES
+           MOVE TOTAL-WINS-RANDOM TO CHKPT-TOTAL-WINS-RANDOM
+           MOVE TOTAL-LOSSES-RANDOM TO CHKPT-TOTAL-LOSSES-RANDOM
+           MOVE MIN-CHAIN-LENGTH TO CHKPT-MIN-CHAIN-LENGTH
+           MOVE MAX-CHAIN-LENGTH TO CHKPT-MAX-CHAIN-LENGTH
+           MOVE SUM-CHAIN-LENGTH TO CHKPT-SUM-CHAIN-LENGTH
+           MOVE SUCCESS-COUNT TO CHKPT-SUCCESS-COUNT
+
+      *    record the parameters this checkpoint was taken under, so
+      *    a later run with different parameters knows not to trust it
+           MOVE NUMBER-OF-TESTS TO CHKPT-NUMBER-OF-TESTS
+           MOVE NUMBER-OF-PRISONERS TO CHKPT-NUMBER-OF-PRISONERS
+           MOVE BOX-OPEN-LIMIT TO CHKPT-BOX-OPEN-LIMIT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *    rolls a newly successful prisoner's CHAIN-LENGTH into the
+      *    running min/max/sum distribution used to report the
+      *    average boxes opened before success across all simulations
+       UPDATE-CHAIN-LENGTH-STATISTICS.
+           IF SUCCESS-COUNT = 0
+               MOVE CHAIN-LENGTH TO MIN-CHAIN-LENGTH
+               MOVE CHAIN-LENGTH TO MAX-CHAIN-LENGTH
+           ELSE
+               IF CHAIN-LENGTH < MIN-CHAIN-LENGTH
+                   MOVE CHAIN-LENGTH TO MIN-CHAIN-LENGTH
+               END-IF
+               IF CHAIN-LENGTH > MAX-CHAIN-LENGTH
+                   MOVE CHAIN-LENGTH TO MAX-CHAIN-LENGTH
+               END-IF
+           END-IF
+
+           ADD CHAIN-LENGTH TO SUM-CHAIN-LENGTH
+           ADD 1 TO SUCCESS-COUNT.
+
+      *    truncates the CHKPOINT dataset to empty once a run
+      *    completes, so a later run starts fresh instead of
+      *    resuming a run that already finished
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *    appends this run's final tallies, as a fixed-length record,
+      *    to the RESULTS dataset so it survives past the job's sysout
+       WRITE-RESULTS-RECORD.
+           MOVE NUMBER-OF-TESTS TO RESULTS-NUMBER-OF-TESTS
+           MOVE NUMBER-OF-PRISONERS TO RESULTS-NUMBER-OF-PRISONERS
+           MOVE BOX-OPEN-LIMIT TO RESULTS-BOX-OPEN-LIMIT
+           MOVE TOTAL-WINS TO RESULTS-TOTAL-WINS
+           MOVE TOTAL-LOSSES TO RESULTS-TOTAL-LOSSES
+           MOVE WIN-PERCENT TO RESULTS-WIN-PERCENT
+           ACCEPT RESULTS-RUN-DATE FROM DATE
+           ACCEPT RESULTS-RUN-TIME FROM TIME
+           MOVE RANDOM-SEED TO RESULTS-RANDOM-SEED
+
+           OPEN EXTEND RESULTS-FILE
+
+           IF RESULTS-STATUS = "05" OR RESULTS-STATUS = "35"
+               OPEN OUTPUT RESULTS-FILE
+           END-IF
+
+           WRITE RESULTS-RECORD
+
+           CLOSE RESULTS-FILE.
+
+      *    appends this run's summary to the cumulative HISTORY
+      *    dataset so the observed win-percent can be tracked as it
+      *    converges across many runs
+       WRITE-HISTORY-RECORD.
+           ACCEPT HISTORY-RUN-DATE FROM DATE
+           MOVE NUMBER-OF-TESTS TO HISTORY-NUMBER-OF-TESTS
+           MOVE NUMBER-OF-PRISONERS TO HISTORY-NUMBER-OF-PRISONERS
+           MOVE BOX-OPEN-LIMIT TO HISTORY-BOX-OPEN-LIMIT
+           MOVE TOTAL-WINS TO HISTORY-TOTAL-WINS
+           MOVE TOTAL-LOSSES TO HISTORY-TOTAL-LOSSES
+           MOVE WIN-PERCENT TO HISTORY-WIN-PERCENT
+
+           OPEN EXTEND HISTORY-FILE
+
+           IF HISTORY-STATUS = "05" OR HISTORY-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+
+           WRITE HISTORY-RECORD
+
+           CLOSE HISTORY-FILE.
 
-           STOP RUN.
        END PROGRAM 100-PRISONERS.
