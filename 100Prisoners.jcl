@@ -0,0 +1,52 @@
+//100PRIS  JOB (ACCTNO),'100 PRISONERS SIM',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* RUNS THE 100-PRISONERS BOX-SWAP SIMULATION (100PRISONERS.CBL).
+//*
+//* THE TRIAL COUNT, PRISONER COUNT AND EVERY OTHER RUNTIME PARAMETER
+//* ARE PASSED IN POSITIONALLY ON THE SYSIN CARD BELOW - SEE
+//* READ-PARAMETER-CARD IN THE PROGRAM FOR THE FIELD LAYOUT:
+//*
+//*   COLS  1- 7  NUMBER-OF-TESTS           (7 digits - covers a
+//*                                          million-plus-trial run)
+//*   COLS  8-10  NUMBER-OF-PRISONERS
+//*   COLS 11-16  CHECKPOINT-INTERVAL      (0 = use the compiled-in
+//*                                          default)
+//*   COLS 17-19  BOX-OPEN-LIMIT (K)       (0 = half of the prisoners)
+//*   COL     20  SWEEP-MODE-FLAG          (Y/N)
+//*   COLS 21-23  SWEEP-LOW                (K to start the sweep at)
+//*   COLS 24-26  SWEEP-HIGH               (K to end the sweep at)
+//*   COLS 27-31  EXPECTED-LOW-PERCENT     (999V99, e.g. 02800=28.00)
+//*   COLS 32-36  EXPECTED-HIGH-PERCENT    (999V99, e.g. 03400=34.00)
+//*   COLS 37-45  RANDOM-SEED              (0 = derive one from the
+//*                                          time of day; the seed
+//*                                          actually used is always
+//*                                          logged to SYSPRINT and to
+//*                                          the RESULTS dataset)
+//*
+//* THE STEP RETURN CODE REFLECTS WHETHER THE COMPUTED WIN-PERCENT
+//* FELL WITHIN THE EXPECTED TOLERANCE BAND FROM THE SYSIN CARD:
+//*   RC=0  WIN-PERCENT WITHIN TOLERANCE (NEAR THE THEORETICAL ~31%)
+//*   RC=4  WIN-PERCENT DRIFTED OUTSIDE THE CONFIGURED BAND
+//* A SWEEP-MODE RUN (SWEEP-MODE-FLAG=Y) ALWAYS RETURNS RC=0 - THE
+//* THRESHOLD CHECK APPLIES TO A SINGLE-K RUN ONLY.
+//*********************************************************************
+//STEP010  EXEC PGM=100-PRISONERS
+//STEPLIB  DD   DSN=PRISON.SIM.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+1000000100005000000N0000000280003400000000000
+/*
+//RESULTS  DD   DSN=PRISON.SIM.RESULTS,DISP=MOD,
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//HISTORY  DD   DSN=PRISON.SIM.HISTORY,DISP=MOD,
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//CHKPOINT DD   DSN=PRISON.SIM.CHKPOINT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//* ALERT STEP - ONLY RUNS WHEN STEP010 CAME BACK WITH RC=4, I.E. THE
+//* OBSERVED WIN-PERCENT DRIFTED OUTSIDE THE EXPECTED BAND. HOOK THIS
+//* UP TO WHATEVER PAGES THE ON-CALL ROTATION FOR A NIGHTLY RUN.
+//*
+//ALERT    EXEC PGM=IEFBR14,COND=(4,NE,STEP010)
